@@ -12,37 +12,169 @@ environment division.
 input-output section.
 file-control.
 select in-file assign to dynamic in-fname
-    organization is line sequential.
+    organization is line sequential
+    file status is in-file-status.
 select out-file assign to dynamic out-fname
     organization is line sequential.
 select std-in assign to keyboard.
+*> fixed, program-owned files - not user-chosen filenames
+select checkpoint-file assign to "PRIMECKPT.DAT"
+    organization is line sequential
+    file status is checkpoint-file-status.
+select audit-file assign to "PRIMEAUDIT.LOG"
+    organization is line sequential
+    file status is audit-file-status.
+*> scratch file used only to rebuild out-file up to a checkpoint
+*> boundary before a resume starts appending to it
+select tmp-out-file assign to "PRIMETMP.DAT"
+    organization is line sequential.
 
 *> specify file characteristics and declare all variables
 data division.
 file section.
+fd in-file.
+    01 in-line pic x(100).
 fd out-file.
     01 out-line pic x(100).
+fd std-in.
+    01 std-in-line pic x(80).
+fd checkpoint-file.
+    01 checkpoint-line pic x(110).
+fd audit-file.
+    01 audit-line pic x(160).
+fd tmp-out-file.
+    01 tmp-out-line pic x(100).
 
 *> declare all variables/types
 working-storage section.
 77 input-choice pic 9 value 1.
 77 counter pic s9(9) value 0.
-77 nums-size pic s9(9) value 0.
+77 nums-count pic s9(9) value 0 usage is computational.
+77 nums-max pic s9(9) value 100000 usage is computational.
 77 in-fname pic x(30).
 77 out-fname pic x(30).
 77 eof-switch pic 9 value 1.
 77 curr-num pic s9(9) value 1.
-77 print-num pic ZZZZZZ9.
+77 print-num pic z(8)9.
+77 print-factor pic z(8)9.
 77 i pic s9(9) usage is computational.
 77 result pic 99.
 77 rem pic s9(9) usage is computational.
 77 flag pic 9 value 0.
 77 is-prime pic s9(2) value 0.
+77 smallest-factor pic s9(9) value 0 usage is computational.
+77 want-out-file pic x value 'N'.
+    88 want-out-file-yes value 'Y' 'y'.
+
+*> reconciliation counters for the file-mode summary footer
+77 count-read pic s9(9) value 0 usage is computational.
+77 count-prime pic s9(9) value 0 usage is computational.
+77 count-notprime pic s9(9) value 0 usage is computational.
+77 count-error pic s9(9) value 0 usage is computational.
+
+*> batch sieve of eratosthenes, built once per file-mode run (up to
+*> the largest value actually in the file) so file-read can do an
+*> o(1) lookup per record instead of prime-check's division loop
+77 use-sieve-sw pic x value 'N'.
+    88 use-sieve value 'Y'.
+77 sieve-limit pic s9(9) value 1000000 usage is computational.
+77 sieve-top pic s9(9) value 0 usage is computational.
+77 sieve-p pic s9(9) usage is computational.
+77 sieve-m pic s9(9) usage is computational.
+
+*> restart/checkpoint support for the file-mode read loop
+77 in-file-status pic xx value '00'.
+77 in-file-exists-sw pic x value 'N'.
+    88 in-file-exists value 'Y'.
+77 checkpoint-file-status pic xx value '00'.
+77 checkpoint-found-sw pic x value 'N'.
+    88 checkpoint-found value 'Y'.
+77 resume-requested pic x value 'N'.
+    88 resume-confirmed value 'Y' 'y'.
+77 checkpoint-interval pic s9(9) value 500 usage is computational.
+77 ckpt-mod-result pic s9(9) usage is computational.
+77 ckpt-mod-rem pic s9(9) usage is computational.
+
+*> reconcile-out-file rebuilds out-file up to the checkpointed record
+*> before a resume appends to it - write-checkpoint only flushes
+*> out-file every checkpoint-interval records, so any result lines
+*> written (and already on disk) past the last checkpoint when the
+*> prior run was killed have to be dropped, or they get reprocessed
+*> and duplicated below
+77 rcl-eof-switch pic 9 value 1.
+77 rcl-keep-count pic s9(9) usage is computational.
+77 rcl-line-count pic s9(9) usage is computational.
+77 rcl-copy-line pic x(100) value spaces.
+
+*> audit log - records when every run happened and what it did,
+*> regardless of input-choice or where its own results were saved
+77 audit-file-status pic xx value '00'.
+77 audit-date pic 9(6) value 0.
+77 audit-time pic 9(8) value 0.
+
+*> why a record got rejected, set by classify-in-num before prime-check
+*> is called and translated into out-reject-reason for the error-mess
+77 reject-reason pic 9 value 0.
+    88 reject-not-numeric value 1.
+    88 reject-nonpositive value 2.
+    88 reject-too-large value 3.
+77 in-num-text pic x(9) value spaces.
+77 char-pos pic s9(9) usage is computational.
+77 in-num-bad-sw pic x value 'N'.
+    88 in-num-bad value 'Y'.
+77 in-sign-found-sw pic x value 'N'.
+    88 in-sign-found value 'Y'.
+77 in-digit-run-ended-sw pic x value 'N'.
+    88 in-digit-run-ended value 'Y'.
+77 in-first-nonspace pic s9(9) usage is computational.
+77 in-digit-count pic s9(9) usage is computational.
+77 in-overflow-pos pic s9(9) usage is computational.
+77 in-overflow-digits pic s9(9) usage is computational.
+77 in-combined-len pic s9(9) usage is computational.
+77 in-num-combined pic x(20) value spaces.
+77 out-error-num pic -(9)9.
+*> the full offending text for a rejected record, in-num plus
+*> whatever ran on past it - wide enough that a too-large value's
+*> extra digits don't get truncated off the illegal-input line
+77 in-display-text pic x(24) value spaces.
+
+*> input-choice 3 - generate primes across a range instead of typing
+*> or pre-building a file of every value in it
+77 range-low pic s9(9) value 0 usage is computational.
+77 range-high pic s9(9) value 0 usage is computational.
+
+*> nums is sized generously so ad hoc keyboard batches (parts lists,
+*> lot numbers) well over the old 100-entry cap don't overrun storage.
+*> number-input refuses further entries once nums-count reaches
+*> nums-max instead of writing past the end of the table.
 01 array.
-    02 nums pic s9(9) occurs 100 times.
+    02 nums pic s9(9) occurs 100000 times.
 01 in-card.
-    02 in-num pic z(9).
-    02 filler pic x(71).
+    *> plain text, not numeric-edited - a numeric-edited picture here
+    *> has no sign position and silently drops a leading '-' on MOVE
+    02 in-num pic x(9).
+    *> named (not filler) so file-read can tell whether a value wider
+    *> than in-num's 9 digits ran on past it and got truncated off
+    02 in-overflow pic x(71).
+
+*> sieve-factor(n) is 0 for a prime and holds the smallest prime
+*> factor of n once build-sieve has marked it as composite
+01 sieve-table.
+    02 sieve-factor pic s9(9) value 0 usage is computational
+        occurs 1000000 times.
+
+*> one checkpoint record is kept per program, keyed off in-fname, so
+*> a killed run against a big in-file can pick back up instead of
+*> reprocessing everything from record 1
+01 checkpoint-detail.
+    02 ckpt-in-fname pic x(30).
+    02 ckpt-out-fname pic x(30).
+    02 ckpt-status pic x value 'R'.
+    02 ckpt-last-rec pic 9(9).
+    02 ckpt-count-read pic 9(9).
+    02 ckpt-count-prime pic 9(9).
+    02 ckpt-count-notprime pic 9(9).
+    02 ckpt-count-error pic 9(9).
 01 title-line.
     02 filler pic x(6) value spaces.
     02 filler pic x(20) value 'PRIME NUMBER RESULTS'.
@@ -52,14 +184,57 @@ working-storage section.
     02 filler pic x value space.
     02 out-num-not pic z(8)9.
     02 filler pic x(15) value ' IS NOT A PRIME'.
+    02 filler pic x(10) value ' (FACTOR: '.
+    02 out-factor pic z(8)9.
+    02 filler pic x value ')'.
 01 prime-line.
     02 filler pic x value space.
     02 out-num-prime pic z(8)9.
     02 filler pic x(11) value ' IS A PRIME'.
 01 error-mess.
     02 filler pic x value space.
-    02 out-num-error pic z(8)9.
+    *> raw offending text for a bad record, not a reused numeric
+    *> field - curr-num may hold a sentinel by the time this prints.
+    *> wide enough for in-num plus the overflow run, so a too-large
+    *> value's extra digits aren't truncated off the display
+    02 out-error-value pic x(24).
     02 filler pic x(14) value ' ILLEGAL INPUT'.
+    02 filler pic x value space.
+    02 out-reject-reason pic x(18) value spaces.
+01 summary-line-1.
+    02 filler pic x(14) value ' RECORDS READ:'.
+    02 out-count-read pic z(8)9.
+    02 filler pic x(9) value ' PRIMES: '.
+    02 out-count-prime pic z(8)9.
+01 summary-line-2.
+    02 filler pic x(12) value ' NOT PRIME: '.
+    02 out-count-notprime pic z(8)9.
+    02 filler pic x(9) value ' ERRORS: '.
+    02 out-count-error pic z(8)9.
+01 audit-detail.
+    02 aud-date pic 9(6).
+    02 filler pic x value space.
+    02 aud-time pic 9(8).
+    02 filler pic x value space.
+    02 aud-mode pic x(8).
+    02 filler pic x value space.
+    02 aud-in-fname pic x(30).
+    02 filler pic x value space.
+    02 aud-out-fname pic x(30).
+    02 filler pic x value space.
+    02 filler pic x(6) value 'READ: '.
+    02 aud-count-read pic z(8)9.
+    02 filler pic x(8) value ' PRIME: '.
+    02 aud-count-prime pic z(8)9.
+    02 filler pic x(6) value ' NOT: '.
+    02 aud-count-notprime pic z(8)9.
+    02 filler pic x(9) value ' ERRORS: '.
+    02 aud-count-error pic z(8)9.
+01 range-descriptor.
+    02 filler pic x(6) value 'RANGE '.
+    02 rd-low pic z(9).
+    02 filler pic x value '-'.
+    02 rd-high pic z(9).
 
 procedure division.
     introduction.
@@ -76,6 +251,7 @@ procedure division.
         open input std-in.
         display "TYPE 1 to enter numbers through the keyboard (standard input)".
         display "TYPE 2 to enter numbers from a file".
+        display "TYPE 3 to generate primes across a range of numbers".
         display ' '.
         display "My Choice: " no advancing.
         accept input-choice.
@@ -91,14 +267,55 @@ procedure division.
             display 'To STOP and see your results, enter 0 or a blank line.'
             display ' '
             
-            *> add each number to array nums
+            *> add each number to array nums, 1 entry at a time, until
+            *> the user stops (0 or blank) or the table fills up
             perform until curr-num = 0
-                display 'Enter an integer: '  no advancing
-                accept nums(nums-size)
-                move nums(nums-size) to curr-num
-                add 1 to nums-size
+                if nums-count >= nums-max
+                    display ' '
+                    display 'ARRAY FULL - maximum of ' nums-max
+                        ' entries reached.'
+                    display 'No further numbers will be accepted; '
+                        'checking entries collected so far.'
+                    move 0 to curr-num
+                else
+                    display 'Enter an integer: '  no advancing
+                    accept curr-num
+                    *> ACCEPT into a numeric field sanitizes non-digit
+                    *> keystrokes before the program ever sees them
+                    *> (e.g. "abc" comes back as 0), so a typo can't be
+                    *> told apart from a deliberate 0-to-stop here -
+                    *> only the nonpositive-value check below is
+                    *> reachable from the keyboard
+                    if curr-num is not = 0
+                        if curr-num <= 1
+                            display ' '
+                            display 'REJECTED: please enter an integer '
+                                'greater than 1 (or 0 to stop).'
+                            move 1 to curr-num
+                        else
+                            add 1 to nums-count
+                            move curr-num to nums(nums-count)
+                        end-if
+                    end-if
+                end-if
             end-perform
 
+            *> optionally keep a saved copy of the results, the same
+            *> way the file-mode branch does, instead of leaving
+            *> keyboard sessions with nothing but the screen output
+            display 'Would you like to save these results to a file (Y/N)? '
+                no advancing
+            accept want-out-file
+            display ' '
+            if want-out-file-yes
+                display "Enter output filename: " no advancing
+                accept out-fname
+                display ' '
+                open output out-file
+                write out-line from title-line after advancing 0 lines
+                write out-line from under-line after advancing 1 line
+            end-if
+
             *> print results header
             display ' '
             display ' '
@@ -106,55 +323,544 @@ procedure division.
             display ' --------------------------'
 
             *> loop through nums array and check each one
-            perform until counter = (nums-size - 1)
+            perform varying counter from 1 by 1 until counter > nums-count
                 move nums(counter) to curr-num
-                if curr-num is not = 0
-                    move nums(counter) to print-num
-                    *> call paragraph to check if this current number is prime
-                    perform prime-check
-                    *> display proper result line to std in
-                    if is-prime = 0
-                        display print-num ' IS NOT A PRIME'
-                    else if is-prime = 1
+                move nums(counter) to print-num
+                *> call paragraph to check if this current number is prime
+                perform prime-check
+                add 1 to count-read
+                *> display proper result line to std in
+                if is-prime = 0
+                    move smallest-factor to print-factor
+                    display print-num ' IS NOT A PRIME (FACTOR: '
+                        print-factor ')'
+                    add 1 to count-notprime
+                else
+                    if is-prime = 1
                         display print-num ' IS A PRIME'
+                        add 1 to count-prime
                     else
                         display print-num ' ILLEGAL INPUT'
+                        add 1 to count-error
+                    end-if
+                end-if
+                *> mirror the same result line to out-file, if requested
+                if want-out-file-yes
+                    if is-prime = 0
+                        write out-line from not-a-prime-line
+                            after advancing 1 line
+                    else
+                        if is-prime = 1
+                            write out-line from prime-line
+                                after advancing 1 line
+                        else
+                            write out-line from error-mess
+                                after advancing 1 line
+                        end-if
                     end-if
                 end-if
-                add 1 to counter
             end-perform
             display ' '
+            if want-out-file-yes
+                *> reconciliation footer, same as the file-mode and
+                *> range-mode saved reports
+                move count-read to out-count-read
+                move count-prime to out-count-prime
+                move count-notprime to out-count-notprime
+                move count-error to out-count-error
+                write out-line from under-line after advancing 1 line
+                write out-line from summary-line-1 after advancing 1 line
+                write out-line from summary-line-2 after advancing 1 line
+                close out-file
+                display 'Please see your saved results in ' out-fname
+                display ' '
+            end-if
+
+            *> log this run to the audit log, same as a file-mode run,
+            *> even though keyboard mode has no in-fname of its own
+            move 'KEYBOARD' to aud-mode
+            move 'KEYBOARD' to aud-in-fname
+            if want-out-file-yes
+                move out-fname to aud-out-fname
+            else
+                move '(not saved)' to aud-out-fname
+            end-if
+            perform write-audit-log
         else
+            if input-choice = 2
 
             *> get user input for the input/output file names
             display 'NOTE: Please include extension in filenames (example: input.txt)'
             display ' '
-            display "Enter input filename: " no advancing
-            accept in-fname
-            display ' '
-            display "Enter output filename: " no advancing
-            accept out-fname
+
+            *> keep asking for an input filename until one actually
+            *> opens, instead of abending the run on a typo
+            move 'N' to in-file-exists-sw
+            perform until in-file-exists
+                display "Enter input filename: " no advancing
+                accept in-fname
+                open input in-file
+                if in-file-status = '00'
+                    move 'Y' to in-file-exists-sw
+                    close in-file
+                else
+                    display ' '
+                    display 'ERROR: Could not open "' in-fname
+                        '" (file status ' in-file-status
+                        ') - please re-enter the filename.'
+                end-if
+            end-perform
             display ' '
-            
-            *> open files and write header to output file!
-            open input in-file, output out-file
-            write out-line from title-line after advancing 0 lines
-            write out-line from under-line after advancing 1 line
-            
+
+            *> offer to resume a prior interrupted run against this
+            *> same input file instead of reprocessing it from record 1
+            perform read-checkpoint
+            move 'N' to resume-requested
+            if checkpoint-found
+                display 'A previous run against this input file stopped'
+                display 'after record ' ckpt-last-rec '.'
+                display 'Resume from that checkpoint instead of '
+                    'reprocessing it all (Y/N)? ' no advancing
+                accept resume-requested
+                display ' '
+            end-if
+
+            if resume-confirmed
+                *> pick back up on the same output file the interrupted
+                *> run was appending to - asking again here risks a typo
+                *> that would silently append onto the wrong file (or a
+                *> brand new one, with no header) instead of resuming it
+                move ckpt-out-fname to out-fname
+                display 'Resuming - appending to output file "'
+                    out-fname '".'
+                display ' '
+            else
+                display "Enter output filename: " no advancing
+                accept out-fname
+                display ' '
+            end-if
+
+            *> pre-scan the file once to size a sieve up to the largest
+            *> value present, so a large batch gets o(1) lookups per
+            *> record instead of paying prime-check's division loop
+            *> every time; fall back to trial division if the file's
+            *> values are too large for the sieve table
+            perform determine-sieve-range
+            if sieve-top > 0 and sieve-top <= sieve-limit
+                perform build-sieve
+                move 'Y' to use-sieve-sw
+            else
+                move 'N' to use-sieve-sw
+            end-if
+            move 1 to eof-switch
+
+            if resume-confirmed
+                *> drop any out-file lines the prior run wrote past its
+                *> last checkpoint before appending to it - see
+                *> reconcile-out-file
+                perform reconcile-out-file
+
+                *> re-open in-file and skip past the records the prior
+                *> run already finished; append to the existing out-file
+                *> instead of starting the report over
+                open input in-file, extend out-file
+                perform varying counter from 1 by 1
+                    until counter > ckpt-last-rec
+                    read in-file into in-card
+                        at end move zero to eof-switch
+                    end-read
+                end-perform
+                move ckpt-count-read to count-read
+                move ckpt-count-prime to count-prime
+                move ckpt-count-notprime to count-notprime
+                move ckpt-count-error to count-error
+            else
+                *> open files and write header to output file!
+                open input in-file, output out-file
+                write out-line from title-line after advancing 0 lines
+                write out-line from under-line after advancing 1 line
+            end-if
+
             *> call paragraph to read input file and calculate if prime
             perform file-read
                 until eof-switch = 0
-            
+
+            *> run finished cleanly - clear the checkpoint so a later
+            *> run against this same file isn't offered a stale resume
+            move 'C' to ckpt-status
+            perform write-checkpoint
+
+            *> reconciliation footer so the report totals itself, instead
+            *> of the reader having to count lines by hand
+            move count-read to out-count-read
+            move count-prime to out-count-prime
+            move count-notprime to out-count-notprime
+            move count-error to out-count-error
+            write out-line from under-line after advancing 1 line
+            write out-line from summary-line-1 after advancing 1 line
+            write out-line from summary-line-2 after advancing 1 line
+
             display '-----------------------------------------'
             display '           DONE - THANK YOU!'
             display '   Please see your results in ' out-fname
             display '-----------------------------------------'
             display ' '
             close in-file, out-file
+
+            *> log this run to the audit log, independent of out-fname
+            move 'FILE' to aud-mode
+            move in-fname to aud-in-fname
+            move out-fname to aud-out-fname
+            perform write-audit-log
+            else
+
+            *> input-choice 3 - generate and print only the primes
+            *> across a user-given range, instead of making the user
+            *> type or pre-build a file of every value in it
+            display 'Enter the low end of the range (> 1): ' no advancing
+            accept range-low
+            display 'Enter the high end of the range: ' no advancing
+            accept range-high
+            display ' '
+
+            *> optionally keep a saved copy of the results, the same
+            *> way the other two modes do
+            display 'Would you like to save these results to a file (Y/N)? '
+                no advancing
+            accept want-out-file
+            display ' '
+            if want-out-file-yes
+                display "Enter output filename: " no advancing
+                accept out-fname
+                display ' '
+                open output out-file
+                write out-line from title-line after advancing 0 lines
+                write out-line from under-line after advancing 1 line
+            end-if
+
+            *> size a sieve across the whole range, same as a file-mode
+            *> batch, so a large range still gets o(1) lookups per value
+            move range-high to sieve-top
+            if sieve-top > 0 and sieve-top <= sieve-limit
+                perform build-sieve
+                move 'Y' to use-sieve-sw
+            else
+                move 'N' to use-sieve-sw
+            end-if
+
+            *> print results header
+            display ' '
+            display ' '
+            display '   PRIME NUMBER RESULTS'
+            display ' --------------------------'
+
+            *> walk the range and keep only the primes found
+            perform varying curr-num from range-low by 1
+                until curr-num > range-high
+                move curr-num to print-num
+                perform prime-check
+                add 1 to count-read
+                if is-prime = 1
+                    display print-num ' IS A PRIME'
+                    add 1 to count-prime
+                    if want-out-file-yes
+                        write out-line from prime-line
+                            after advancing 1 line
+                    end-if
+                else
+                    if is-prime = 0
+                        add 1 to count-notprime
+                    else
+                        add 1 to count-error
+                    end-if
+                end-if
+            end-perform
+            display ' '
+            if want-out-file-yes
+                write out-line from under-line after advancing 1 line
+                move count-read to out-count-read
+                move count-prime to out-count-prime
+                move count-notprime to out-count-notprime
+                move count-error to out-count-error
+                write out-line from summary-line-1 after advancing 1 line
+                write out-line from summary-line-2 after advancing 1 line
+                close out-file
+                display 'Please see your saved results in ' out-fname
+                display ' '
+            end-if
+
+            *> log this run to the audit log, keyed off the range
+            *> since range mode has no in-fname of its own
+            move range-low to rd-low
+            move range-high to rd-high
+            move range-descriptor to aud-in-fname
+            move 'RANGE' to aud-mode
+            if want-out-file-yes
+                move out-fname to aud-out-fname
+            else
+                move '(not saved)' to aud-out-fname
+            end-if
+            perform write-audit-log
+            end-if
         end-if.
 
 stop run.
 
+*> paragraph to look for a running checkpoint left behind by an
+*> earlier, interrupted run against this same in-fname
+read-checkpoint.
+    move 'N' to checkpoint-found-sw
+    open input checkpoint-file
+    if checkpoint-file-status = '00'
+        read checkpoint-file into checkpoint-detail
+            at end move 'N' to checkpoint-found-sw
+        end-read
+        if checkpoint-file-status = '00'
+            if ckpt-in-fname = in-fname and ckpt-status = 'R'
+                move 'Y' to checkpoint-found-sw
+            end-if
+        end-if
+        close checkpoint-file
+    end-if.
+
+*> paragraph to record how far the current run has gotten, keyed off
+*> in-fname; the caller sets ckpt-status ('R'unning or 'C'omplete)
+*> before performing this
+write-checkpoint.
+    move in-fname to ckpt-in-fname
+    move out-fname to ckpt-out-fname
+    move count-read to ckpt-last-rec
+    move count-read to ckpt-count-read
+    move count-prime to ckpt-count-prime
+    move count-notprime to ckpt-count-notprime
+    move count-error to ckpt-count-error
+
+    *> a write to out-file isn't actually durable until the file is
+    *> closed - flush it to disk before trusting this checkpoint, or a
+    *> kill right after the checkpoint is written could still lose the
+    *> very records it just claimed were safely done
+    close out-file
+    open extend out-file
+
+    open output checkpoint-file
+    write checkpoint-line from checkpoint-detail
+    close checkpoint-file.
+
+*> paragraph to rebuild out-file with only the header plus the first
+*> ckpt-last-rec result lines, before a resumed run starts appending -
+*> write-checkpoint only flushes out-file at a checkpoint boundary, so
+*> any result lines the old run wrote past the last checkpoint (and
+*> the os had already flushed to disk when it was killed) are still
+*> physically there; left alone, resuming would reprocess and
+*> duplicate every one of them
+reconcile-out-file.
+    move 1 to rcl-eof-switch
+    open input out-file
+
+    *> skip past the two header lines rather than copy their raw
+    *> bytes - "after advancing 0 lines" on the title line embeds a
+    *> control byte gnucobol won't accept on the way back out of a
+    *> plain read/write pass, so the header is rewritten fresh below
+    *> instead, the same way a non-resumed run starts its report
+    read out-file into rcl-copy-line
+        at end move zero to rcl-eof-switch
+    end-read
+    read out-file into rcl-copy-line
+        at end move zero to rcl-eof-switch
+    end-read
+
+    open output tmp-out-file
+    write tmp-out-line from title-line after advancing 0 lines
+    write tmp-out-line from under-line after advancing 1 line
+    move 2 to rcl-line-count
+    compute rcl-keep-count = ckpt-last-rec + 2
+
+    perform until rcl-eof-switch = 0 or rcl-line-count >= rcl-keep-count
+        read out-file into rcl-copy-line
+            at end move zero to rcl-eof-switch
+        end-read
+        if rcl-eof-switch is not equal to zero
+            write tmp-out-line from rcl-copy-line after advancing 1 line
+            add 1 to rcl-line-count
+        end-if
+    end-perform
+    close out-file
+    close tmp-out-file
+    call "CBL_RENAME_FILE" using "PRIMETMP.DAT" out-fname.
+
+*> paragraph to append one line to the audit log for this run; the
+*> caller sets aud-mode, aud-in-fname and aud-out-fname before
+*> performing this, same as write-checkpoint's ckpt-status convention
+write-audit-log.
+    accept audit-date from date
+    accept audit-time from time
+    move audit-date to aud-date
+    move audit-time to aud-time
+    move count-read to aud-count-read
+    move count-prime to aud-count-prime
+    move count-notprime to aud-count-notprime
+    move count-error to aud-count-error
+    open extend audit-file
+    if audit-file-status is not equal to '00'
+        open output audit-file
+    end-if
+    write audit-line from audit-detail
+    close audit-file.
+
+*> paragraph to pre-scan in-file once and find the largest valid
+*> value present, so build-sieve knows how big a table to mark
+determine-sieve-range.
+    move 0 to sieve-top
+    open input in-file
+    perform until eof-switch = 0
+        read in-file into in-card
+            at end move zero to eof-switch
+        end-read
+        if eof-switch is not equal to zero
+            perform classify-in-num
+            if reject-reason = 0
+                if curr-num > 0 and curr-num <= sieve-limit
+                    if curr-num > sieve-top
+                        move curr-num to sieve-top
+                    end-if
+                end-if
+            end-if
+        end-if
+    end-perform
+    close in-file.
+
+*> paragraph to work out whether in-card holds a usable number, and
+*> if not, *why* not - a column is either a digit or a zero-suppressed
+*> space, anything else means the record is not really numeric at all
+classify-in-num.
+    move 0 to reject-reason
+    move 'N' to in-num-bad-sw
+    move 'N' to in-sign-found-sw
+    move 'N' to in-digit-run-ended-sw
+    move 0 to in-digit-count
+    move 0 to in-first-nonspace
+    move in-num to in-num-text
+
+    *> the full text that will be shown on an illegal-input line, built
+    *> up front so the record's every caller has it ready regardless
+    *> of which reject-reason (if any) this record ends up getting
+    move spaces to in-display-text
+    move in-num-text to in-display-text(1:9)
+    move in-overflow(1:15) to in-display-text(10:15)
+
+    *> find the first non-space column - it's either a sign or the
+    *> first digit of the value
+    perform varying char-pos from 1 by 1 until char-pos > 9
+        if in-first-nonspace = 0 and in-num-text(char-pos:1) not = space
+            move char-pos to in-first-nonspace
+        end-if
+    end-perform
+
+    if in-first-nonspace = 0
+        *> blank record - nothing there to read as a number
+        move 1 to reject-reason
+        move -1 to curr-num
+    else
+        *> a sign right in front of the digits is part of the number,
+        *> not stray text - without this a negative value always
+        *> scanned as not-numeric
+        if in-num-text(in-first-nonspace:1) = '-'
+            or in-num-text(in-first-nonspace:1) = '+'
+            move 'Y' to in-sign-found-sw
+            add 1 to in-first-nonspace
+        end-if
+
+        *> every column from there to the end of in-num must either
+        *> continue the digit run or be a zero-suppressed space that
+        *> comes after it ends - a space followed by another digit is
+        *> stray text splitting the value in two, not zero-suppression
+        if in-first-nonspace <= 9
+            perform varying char-pos from in-first-nonspace by 1
+                until char-pos > 9
+                if in-num-text(char-pos:1) is numeric
+                    if in-digit-run-ended
+                        move 'Y' to in-num-bad-sw
+                    else
+                        add 1 to in-digit-count
+                    end-if
+                else
+                    if in-num-text(char-pos:1) = space
+                        if in-digit-count > 0
+                            move 'Y' to in-digit-run-ended-sw
+                        end-if
+                    else
+                        move 'Y' to in-num-bad-sw
+                    end-if
+                end-if
+            end-perform
+        end-if
+
+        *> a digit run that spills past in-num's 9 columns is still
+        *> part of the same number - keep counting for as long as it
+        *> stays numeric, so a sign that used up one of in-num's own
+        *> columns isn't mistaken for genuine overflow
+        move 0 to in-overflow-digits
+        move 1 to in-overflow-pos
+        perform until in-overflow-pos > 71
+                or in-overflow(in-overflow-pos:1) is not numeric
+            add 1 to in-digit-count
+            add 1 to in-overflow-digits
+            add 1 to in-overflow-pos
+        end-perform
+
+        *> digits in the overflow area only belong to this number if
+        *> the run was still going when in-num ran out of columns - if
+        *> it had already hit a space gap, these are a second, stray
+        *> value, not a continuation of the first
+        if in-overflow-digits > 0 and in-digit-run-ended
+            move 'Y' to in-num-bad-sw
+        end-if
+
+        if in-num-bad or in-digit-count = 0
+            move 1 to reject-reason
+            move -1 to curr-num
+        else
+            if in-digit-count > 9
+                *> more than 9 significant digits - the real value
+                *> typed was wider than s9(9) can hold, not just large
+                move 3 to reject-reason
+                move -1 to curr-num
+            else
+                *> rebuild the value, folding back in whatever digits
+                *> spilled past in-num when a sign took up one of its
+                *> columns
+                if in-overflow-digits > 0
+                    move in-num-text to in-num-combined(1:9)
+                    move in-overflow(1:in-overflow-digits)
+                        to in-num-combined(10:in-overflow-digits)
+                    add 9 to in-overflow-digits giving in-combined-len
+                    move in-num-combined(1:in-combined-len) to curr-num
+                else
+                    move in-num-text to curr-num
+                end-if
+                if curr-num <= 1
+                    move 2 to reject-reason
+                end-if
+            end-if
+        end-if
+    end-if.
+
+*> classic sieve of eratosthenes: sieve-factor(n) stays 0 for a
+*> prime and is set to the smallest prime factor of n if composite
+build-sieve.
+    perform varying sieve-p from 2 by 1 until sieve-p > sieve-top
+        if sieve-factor(sieve-p) = 0
+            perform varying sieve-m from sieve-p by sieve-p
+                until sieve-m > sieve-top
+                if sieve-m > sieve-p
+                    if sieve-factor(sieve-m) = 0
+                        move sieve-p to sieve-factor(sieve-m)
+                    end-if
+                end-if
+            end-perform
+        end-if
+    end-perform.
+
 *> paragraph to read each number in the file and write the result
 file-read.
     *> start reading the input file
@@ -163,64 +869,116 @@ file-read.
         at end move zero to eof-switch.
     
     if eof-switch is not equal to zero
-    
-        *> move current num from input file (in-n) to variable n
-        move in-num to curr-num
-        
+        add 1 to count-read
+
+        *> work out *why* a bad record is bad, before curr-num is set,
+        *> since once it's a plain number there's no way to tell a
+        *> typo apart from genuinely bad business data
+        perform classify-in-num
+
         *> call paragraph to check if this current number is prime
         perform prime-check
-        
-        *> write proper result line to output file
+
+        *> write proper result line to output file, and tally it into
+        *> the reconciliation counters for the summary footer
         if is-prime = 0
             write out-line from not-a-prime-line after advancing 1 line
-        else if is-prime = 1
-            write out-line from prime-line after advancing 1 line
+            add 1 to count-notprime
         else
-            write out-line from error-mess after advancing 1 line
+            if is-prime = 1
+                write out-line from prime-line after advancing 1 line
+                add 1 to count-prime
+            else
+                *> curr-num may just hold the -1 reject sentinel here,
+                *> not the offending value - show the raw text that was
+                *> actually read for not-numeric/too-large, and only
+                *> trust curr-num once it's a genuine parsed number
+                if reject-not-numeric
+                    move in-display-text to out-error-value
+                    move '(NOT NUMERIC)' to out-reject-reason
+                else
+                    if reject-too-large
+                        move in-display-text to out-error-value
+                        move '(TOO LARGE)' to out-reject-reason
+                    else
+                        move curr-num to out-error-num
+                        move out-error-num to out-error-value
+                        move '(ZERO OR NEGATIVE)' to out-reject-reason
+                    end-if
+                end-if
+                write out-line from error-mess after advancing 1 line
+                add 1 to count-error
+            end-if
         end-if
-        
+
+        *> checkpoint our progress periodically so a killed run can
+        *> resume from here instead of starting over at record 1
+        divide count-read by checkpoint-interval
+            giving ckpt-mod-result remainder ckpt-mod-rem
+        if ckpt-mod-rem = 0
+            move 'R' to ckpt-status
+            perform write-checkpoint
+        end-if
+
     end-if.
 
 *> paragraph to check if an indiviudal number is prime
+*> uses curr-num (set by every caller, keyboard or file mode alike)
+*> rather than in-num, which is only ever populated in file mode
 prime-check.
     *> reset  variables
     move 0 to flag
     move 0 to result
     move 2 to rem
     move 0 to is-prime
-    move in-num to out-num-error
-    move in-num to out-num-not
-    move in-num to out-num-prime
-        
+    move 0 to smallest-factor
+    move curr-num to out-num-not
+    move curr-num to out-num-prime
+    move 0 to out-factor
+    move spaces to out-reject-reason
+
     if curr-num <= 1
-        *> num is 1 or less (invalid input)
-        move in-num to out-num-error
+        *> num is 1 or less (invalid input) - out-error-value for
+        *> error-mess is filled in by the caller, not here, since
+        *> curr-num may just be a sentinel by now, not real data
         move 2 to is-prime
     else
         if curr-num >= 4
             *> number is valid but 4 or greater, so check if it's prime!
-            *> divide num by every number i = [2,num]
-            perform varying i from 2 by 1 until i >= curr-num
-                divide curr-num by i giving result remainder rem
-                *> if the remainder is 0, it is divisible so it's not prime!
-                *> mark the flag and stop looping
-                if rem = 0
+            if use-sieve and curr-num <= sieve-top
+                *> batch mode - o(1) lookup into the pre-built sieve,
+                *> which already carries the smallest prime factor
+                if sieve-factor(curr-num) not = 0
                     move 1 to flag
-                    move curr-num to i
+                    move sieve-factor(curr-num) to smallest-factor
                 end-if
-            end-perform
-    
+            else
+                *> divide num by every number i = [2,num]
+                perform varying i from 2 by 1 until i >= curr-num
+                    divide curr-num by i giving result remainder rem
+                    *> if the remainder is 0, it is divisible so it's not
+                    *> prime! the first i found is the smallest factor -
+                    *> capture it, mark the flag, and stop looping
+                    if rem = 0
+                        move 1 to flag
+                        move i to smallest-factor
+                        move curr-num to i
+                    end-if
+                end-perform
+            end-if
+
             *> set is-prime value and fill appropriate out-line variable
             if flag = 0
-                move in-num to out-num-not
+                move curr-num to out-num-not
                 move 1 to is-prime
             else
-                move in-num to out-num-prime
+                move curr-num to out-num-prime
+                move smallest-factor to out-factor
                 move 0 to is-prime
             end-if
         else
             *> number is valid but less than 4, so it is prime!
-            move in-num to out-num-prime
+            move curr-num to out-num-prime
             move 1 to is-prime
         end-if
     end-if.
